@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  ELFINV    - ELF INVENTORY DETAIL RECORD
+      *
+      *  ONE ITEM SCANNED INTO AN ELF'S PACK.  THE KEY IS ELF-ID, THEN
+      *  INVENTORY-DATE, THEN ITEM-SEQ-NO, SO AN ELF WITH SEVERAL
+      *  ITEMS SCANNED ON THE SAME DATE GETS ONE RECORD PER ITEM
+      *  RATHER THAN COLLIDING ON A SHARED KEY.  RECORDS FOR THE SAME
+      *  ELF-ID ARE CONTIGUOUS IN KEY SEQUENCE SO A CHANGE IN ELF-ID
+      *  MARKS THE END OF THAT ELF'S GROUP.
+      *****************************************************************
+       01  ELF-INVENTORY-RECORD.
+           05  ELF-INV-KEY.
+               10  ELF-ID                PIC 9(05).
+               10  INVENTORY-DATE        PIC X(08).
+               10  ITEM-SEQ-NO           PIC 9(03).
+           05  ITEM-CALORIES             PIC X(05).
+           05  FILLER                    PIC X(07).

@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  DAY1TOPN  - TOP-N ELF TOTAL FEED RECORD FOR THE INVENTORY-
+      *              ALLOCATION SYSTEM (COMMA-DELIMITED, FIXED WIDTH)
+      *****************************************************************
+       01  DAY1-TOPN-LINE.
+           05  TOPN-ELF-ID               PIC 9(05).
+           05  TOPN-COMMA-1              PIC X(01) VALUE ','.
+           05  TOPN-ELF-DATE             PIC X(08).
+           05  TOPN-COMMA-2              PIC X(01) VALUE ','.
+           05  TOPN-TOTAL                PIC 9(07).

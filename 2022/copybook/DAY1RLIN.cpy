@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  DAY1RLIN  - RANKED REPORT PRINT LINE (DAY1RPT OUTPUT)
+      *****************************************************************
+       01  DAY1-RANK-LINE.
+           05  RANK-NUMBER               PIC Z(06)9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  RANK-ELF-ID               PIC 9(05).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  RANK-ELF-DATE             PIC X(08).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  RANK-ELF-TOTAL            PIC Z(08)9.
+           05  FILLER                    PIC X(45) VALUE SPACES.

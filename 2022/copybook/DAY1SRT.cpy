@@ -0,0 +1,8 @@
+      *****************************************************************
+      *  DAY1SRT   - SORT WORK RECORD FOR DAY1RPT (SAME LAYOUT AS
+      *              ELFTOTW, RENAMED FOR THE SD ENTRY).
+      *****************************************************************
+       01  SD-ELF-TOTAL-RECORD.
+           05  SRT-ELF-ID                PIC 9(05).
+           05  SRT-DATE                  PIC X(08).
+           05  SRT-TOTAL                 PIC 9(07).

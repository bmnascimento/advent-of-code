@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  DAY1EXCP  - EXCEPTION/REVIEW LISTING RECORD
+      *
+      *  ONE RECORD PER ITEM KICKED OUT OF THE NORMAL TOTALING PATH -
+      *  EITHER A NON-NUMERIC ITEM-CALORIES VALUE (EXCP-TYPE-NONNUM)
+      *  OR A TECHNICALLY NUMERIC BUT IMPLAUSIBLY LARGE VALUE
+      *  (EXCP-TYPE-OUTLIER).  THIS COPYBOOK IS USED TWICE IN DAY1 -
+      *  ONCE FOR THE NUMERIC-VALIDATION LISTING AND ONCE (RENAMED VIA
+      *  COPY REPLACING) FOR THE OUTLIER REVIEW LISTING.
+      *****************************************************************
+       01  DAY1-EXCEPTION-RECORD.
+           05  EXCP-TYPE                 PIC X(07).
+               88  EXCP-TYPE-NONNUM      VALUE 'NONNUM'.
+               88  EXCP-TYPE-OUTLIER     VALUE 'OUTLIER'.
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  EXCP-ELF-ID               PIC 9(05).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  EXCP-ELF-DATE             PIC X(08).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  EXCP-RAW-VALUE            PIC X(05).

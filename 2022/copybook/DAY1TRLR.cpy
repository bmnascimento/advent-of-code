@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  DAY1TRLR  - CONTROL-TOTAL TRAILER LINE (DAY1RPT OUTPUT)
+      *
+      *  WRITTEN AS THE LAST RECORD OF THE RANKED REPORT SO THE RUN
+      *  CAN BE BALANCED AGAINST THE SOURCE EXTRACT'S RECORD COUNTS.
+      *****************************************************************
+       01  DAY1-TRAILER-RECORD.
+           05  TRLR-LABEL            PIC X(14) VALUE 'CONTROL TOTALS'.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  TRLR-RUN-DATE             PIC 9(08).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  TRLR-ELF-COUNT            PIC Z(06)9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  TRLR-GRAND-TOTAL          PIC Z(08)9.
+           05  FILLER                    PIC X(36) VALUE SPACES.

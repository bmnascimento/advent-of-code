@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  ELFTOTW   - ONE ELF'S COMPLETED CALORIE TOTAL
+      *
+      *  WRITTEN BY DAY1 AS EACH ELF GROUP FINISHES SUMMING; READ
+      *  AND RANKED BY DAY1RPT.  LRECL 20.
+      *****************************************************************
+       01  ELF-TOTAL-RECORD.
+           05  ELFTOT-ELF-ID             PIC 9(05).
+           05  ELFTOT-DATE               PIC X(08).
+           05  ELFTOT-TOTAL              PIC 9(07).

@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  DAY1TOPT  - RUNNING TOP-N ELF TABLE
+      *
+      *  REPLACES THE OLD FIXED WSS-MAX-CAL-1/2/3 CHAIN.  ONLY THE
+      *  FIRST DAY1-TOP-N-ACTUAL ENTRIES ARE MEANINGFUL AT ANY TIME -
+      *  THE REST OF THE TABLE IS HELD IN RESERVE UP TO DAY1-TOP-MAX.
+      *****************************************************************
+       01  DAY1-TOP-TABLE.
+           05  DAY1-TOP-MAX              PIC 9(03) VALUE 020.
+           05  DAY1-TOP-IX               PIC 9(03) VALUE ZERO.
+           05  DAY1-TOP-ENTRY OCCURS 20 TIMES.
+               10  TOP-ELF-ID            PIC 9(05).
+               10  TOP-ELF-DATE          PIC X(08).
+               10  TOP-ELF-TOTAL         PIC 9(07).

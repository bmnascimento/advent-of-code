@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  DAY1CKPT  - CHECKPOINT/RESTART CONTROL RECORD
+      *
+      *  WRITTEN AFTER EVERY COMPLETED ELF GROUP SO A RESTARTED RUN
+      *  CAN REPOSITION THE MASTER FILE PAST CKPT-LAST-KEY AND PICK
+      *  UP THE RUNNING TOTALS AND TOP-N TABLE WHERE THE PRIOR RUN
+      *  LEFT OFF, INSTEAD OF REPROCESSING THE WHOLE BATCH WINDOW.
+      *  CKPT-LAST-KEY IS THE KEY OF THE LAST MASTER RECORD ACTUALLY
+      *  READ AND SUMMED, NOT JUST THE FIRST RECORD OF THE LAST
+      *  COMPLETED ELF GROUP, SO A RESTART REPOSITIONS PAST EVERY
+      *  RECORD OF THAT GROUP EVEN WHEN THE ELF HAS MULTIPLE ITEMS.
+      *****************************************************************
+       01  DAY1-CHECKPOINT-RECORD.
+           05  CKPT-LAST-KEY.
+               10  CKPT-LAST-ELF-ID      PIC 9(05).
+               10  CKPT-LAST-DATE        PIC X(08).
+               10  CKPT-LAST-SEQ         PIC 9(03).
+           05  CKPT-ELF-COUNT            PIC 9(07).
+           05  CKPT-GRAND-TOTAL          PIC 9(09).
+           05  CKPT-TOP-N-ACTUAL         PIC 9(03).
+           05  CKPT-TOP-ENTRY OCCURS 20 TIMES.
+               10  CKPT-TOP-ELF-ID       PIC 9(05).
+               10  CKPT-TOP-ELF-DATE     PIC X(08).
+               10  CKPT-TOP-ELF-TOTAL    PIC 9(07).

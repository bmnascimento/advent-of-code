@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  DAY1PARM  - CONTROL-CARD PARAMETER RECORD FOR DAY1/DAY1RPT
+      *
+      *  DAY1-TOP-N TELLS THE TOTALING AND REPORTING PROGRAMS HOW
+      *  MANY TOP ELVES TO TRACK/EMIT (SUPPLY PLANNING VARIES THIS
+      *  FROM A SINGLE EMERGENCY RESUPPLY UP TO A FULL CARRIER SPREAD).
+      *****************************************************************
+       01  DAY1-PARM-RECORD.
+           05  DAY1-TOP-N                PIC 9(03).
+           05  FILLER                    PIC X(17).

@@ -0,0 +1,57 @@
+//DAY1JOB  JOB (ACCTNO),'ELF CALORIE TOTALS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* DAY1JOB   - NIGHTLY ELF INVENTORY CALORIE TOTALING
+//*
+//* STEP010  RUNS DAY1    - VALIDATES, TOTALS, AND CHECKPOINTS THE
+//*                         ELF INVENTORY MASTER FILE.
+//* STEP020  RUNS DAY1RPT - SORTS AND RANKS THE ELF TOTALS, WRITES
+//*                         THE REPORT AND THE DOWNSTREAM TOP-N FEED.
+//*                         SKIPPED IF STEP010 FAILED.
+//* STEP990  RUNS IF EITHER STEP FAILED.  IT COPIES A FAILURE
+//*                         NOTICE TO SYSOUT CLASS X, THE SAME CLASS
+//*                         THIS JOB'S OWN MESSAGES GO TO, SO THE
+//*                         OPERATORS WATCHING THAT CLASS CATCH A BAD
+//*                         RUN BEFORE THE MORNING SUPPLY-ALLOCATION
+//*                         MEETING.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=DAY1
+//STEPLIB  DD DSN=PROD.DAY1.LOADLIB,DISP=SHR
+//ELFINVT  DD DSN=PROD.ELF.INVENTORY.MASTER,DISP=SHR
+//DAY1PRM  DD DSN=PROD.DAY1.PARMLIB(TOPN),DISP=SHR
+//DAY1CKPT DD DSN=PROD.DAY1.CHECKPOINT,DISP=SHR
+//DAY1WORK DD DSN=PROD.DAY1.WORK,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=20)
+//DAY1EXCP DD DSN=PROD.DAY1.EXCEPTIONS,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE)
+//DAY1OUTL DD DSN=PROD.DAY1.OUTLIERS,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE)
+//SYSOUT   DD SYSOUT=*
+//*
+//IFSTEP10 IF (STEP010.RC <= 4) AND (NOT ABEND) THEN
+//STEP020  EXEC PGM=DAY1RPT
+//STEPLIB  DD DSN=PROD.DAY1.LOADLIB,DISP=SHR
+//DAY1WORK DD DSN=PROD.DAY1.WORK,DISP=SHR
+//DAY1PRM  DD DSN=PROD.DAY1.PARMLIB(TOPN),DISP=SHR
+//DAY1RPT  DD DSN=PROD.DAY1.RANKREPT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//DAY1TOPN DD DSN=PROD.DAY1.TOPN.FEED,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE)
+//SRTWK01  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD SYSOUT=*
+//ENDSTP10 ENDIF
+//*
+//IFFAILED IF (STEP010.RC > 4) OR (STEP010.ABEND) OR
+//             (STEP020.RC > 4) OR (STEP020.ABEND) THEN
+//STEP990  EXEC PGM=IEBGENER
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD *
+DAY1 NIGHTLY CALORIE TOTALING JOB FAILED A STEP - CHECK
+STEP010/STEP020 RETURN CODES BEFORE THE MORNING SUPPLY
+ALLOCATION MEETING.
+/*
+//SYSUT2   DD SYSOUT=X
+//ENDFAIL  ENDIF

@@ -0,0 +1,223 @@
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DAY1RPT.
+       AUTHOR.        R. CARDOSO.
+       INSTALLATION.  NORTH POLE SUPPLY LOGISTICS.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+      *****************************************************************
+      *  DAY1RPT SORTS THE ELF TOTALS WRITTEN BY DAY1 (DAY1WORK) INTO
+      *  DESCENDING CALORIE ORDER, WRITES A FULL RANKED REPORT WITH A
+      *  CONTROL-TOTAL TRAILER, AND EMITS THE TOP DAY1-TOP-N ELVES TO
+      *  A COMMA-DELIMITED FEED FOR THE INVENTORY-ALLOCATION SYSTEM.
+      *
+      *  MODIFICATION HISTORY
+      *  -----------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  08/09/2026 RC    ORIGINAL PROGRAM.
+      *  08/09/2026 RC    DAY1-REPORT-FILE AND DAY1-TOPN-FILE OPENS
+      *                   NOW CHECK FILE STATUS AND ABEND ON FAILURE,
+      *                   MATCHING DAY1'S FILE-OPEN ERROR HANDLING.
+      *  08/09/2026 RC    TOP-N CLAMP NOW SHARES DAY1-TOP-MAX FROM
+      *                   COPYBOOK DAY1TOPT INSTEAD OF ITS OWN
+      *                   HARDCODED WS-TOP-N-MAX, SO DAY1 AND DAY1RPT
+      *                   CANNOT DRIFT OUT OF AGREEMENT ON THE LIMIT.
+      *  -----------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAY1-WORK-FILE
+               ASSIGN TO DAY1WORK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WORK-STATUS.
+
+           SELECT DAY1-PARM-FILE
+               ASSIGN TO DAY1PRM
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT DAY1-REPORT-FILE
+               ASSIGN TO DAY1RPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT DAY1-TOPN-FILE
+               ASSIGN TO DAY1TOPN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TOPN-STATUS.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO SRTWK01.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+           SD  SORT-WORK-FILE.
+           COPY DAY1SRT.
+
+           FD  DAY1-WORK-FILE
+               RECORD CONTAINS 20 CHARACTERS.
+           COPY ELFTOTW.
+
+           FD  DAY1-PARM-FILE
+               RECORD CONTAINS 20 CHARACTERS.
+           COPY DAY1PARM.
+
+           FD  DAY1-REPORT-FILE
+               RECORD CONTAINS 80 CHARACTERS.
+           01  DAY1-REPORT-LINE              PIC X(80).
+
+           FD  DAY1-TOPN-FILE
+               RECORD CONTAINS 22 CHARACTERS.
+           COPY DAY1TOPN.
+
+       WORKING-STORAGE SECTION.
+       COPY DAY1TOPT.
+
+       COPY DAY1RLIN.
+
+       COPY DAY1TRLR.
+
+       01  WS-FILE-STATUSES.
+           05  WS-WORK-STATUS            PIC X(02).
+           05  WS-PARM-STATUS            PIC X(02).
+           05  WS-RPT-STATUS             PIC X(02).
+           05  WS-TOPN-STATUS            PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-SORT-EOF-SWITCH        PIC X(01) VALUE 'N'.
+               88  WS-SORT-EOF           VALUE 'Y'.
+
+       01  WS-COUNTERS-AND-TOTALS.
+           05  WS-TOP-N-ACTUAL           PIC 9(03) VALUE 3.
+           05  WS-RANK-COUNTER           PIC 9(07) VALUE ZERO.
+           05  WS-ELF-COUNT              PIC 9(07) VALUE ZERO.
+           05  WS-GRAND-TOTAL            PIC 9(09) VALUE ZERO.
+
+       01  WS-RUN-DATE                   PIC 9(08).
+
+       01  WS-ABEND-INFO.
+           05  WS-ABEND-FILE-ID          PIC X(08).
+           05  WS-ABEND-FILE-STATUS      PIC X(02).
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SRT-TOTAL
+               USING DAY1-WORK-FILE
+               OUTPUT PROCEDURE IS 3000-BUILD-REPORT THRU 3000-EXIT.
+           PERFORM 8000-FINALIZE THRU 8000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 1100-READ-PARM THRU 1100-EXIT.
+           OPEN OUTPUT DAY1-REPORT-FILE.
+           IF WS-RPT-STATUS NOT = '00'
+               MOVE 'DAY1RPT' TO WS-ABEND-FILE-ID
+               MOVE WS-RPT-STATUS TO WS-ABEND-FILE-STATUS
+               GO TO 9000-ABEND-FILE-ERROR
+           END-IF.
+           OPEN OUTPUT DAY1-TOPN-FILE.
+           IF WS-TOPN-STATUS NOT = '00'
+               MOVE 'DAY1TOPN' TO WS-ABEND-FILE-ID
+               MOVE WS-TOPN-STATUS TO WS-ABEND-FILE-STATUS
+               GO TO 9000-ABEND-FILE-ERROR
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-PARM.
+           OPEN INPUT DAY1-PARM-FILE.
+           IF WS-PARM-STATUS = '00'
+               READ DAY1-PARM-FILE
+                   AT END
+                       NEXT SENTENCE
+                   NOT AT END
+                       MOVE DAY1-TOP-N TO WS-TOP-N-ACTUAL
+               END-READ
+               CLOSE DAY1-PARM-FILE
+           END-IF.
+           IF WS-TOP-N-ACTUAL = ZERO
+               MOVE 3 TO WS-TOP-N-ACTUAL
+           END-IF.
+           IF WS-TOP-N-ACTUAL > DAY1-TOP-MAX
+               DISPLAY 'DAY1RPT - DAY1-TOP-N ON THE CONTROL CARD '
+                   'EXCEEDS THE TOP-TABLE LIMIT - FEEDING ONLY THE '
+                   'TOP ' DAY1-TOP-MAX
+               MOVE DAY1-TOP-MAX TO WS-TOP-N-ACTUAL
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  3000-BUILD-REPORT - SORT OUTPUT PROCEDURE.  RETURNS EACH
+      *  ELF TOTAL IN DESCENDING ORDER, NUMBERS ITS RANK, WRITES THE
+      *  REPORT LINE, AND COPIES THE TOP DAY1-TOP-N ELVES TO THE
+      *  DOWNSTREAM FEED.
+      *-----------------------------------------------------------*
+       3000-BUILD-REPORT.
+           PERFORM 3100-RETURN-AND-WRITE THRU 3100-EXIT
+               UNTIL WS-SORT-EOF.
+       3000-EXIT.
+           EXIT.
+
+       3100-RETURN-AND-WRITE.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-SORT-EOF TO TRUE
+               NOT AT END
+                   PERFORM 3200-WRITE-RANK-LINE THRU 3200-EXIT
+           END-RETURN.
+       3100-EXIT.
+           EXIT.
+
+       3200-WRITE-RANK-LINE.
+           ADD 1 TO WS-RANK-COUNTER.
+           ADD 1 TO WS-ELF-COUNT.
+           ADD SRT-TOTAL TO WS-GRAND-TOTAL.
+           MOVE WS-RANK-COUNTER TO RANK-NUMBER.
+           MOVE SRT-ELF-ID TO RANK-ELF-ID.
+           MOVE SRT-DATE TO RANK-ELF-DATE.
+           MOVE SRT-TOTAL TO RANK-ELF-TOTAL.
+           MOVE DAY1-RANK-LINE TO DAY1-REPORT-LINE.
+           WRITE DAY1-REPORT-LINE.
+           IF WS-RANK-COUNTER <= WS-TOP-N-ACTUAL
+               MOVE SRT-ELF-ID TO TOPN-ELF-ID
+               MOVE SRT-DATE TO TOPN-ELF-DATE
+               MOVE SRT-TOTAL TO TOPN-TOTAL
+               WRITE DAY1-TOPN-LINE
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  8000-FINALIZE - WRITE THE CONTROL-TOTAL TRAILER AND CLOSE.
+      *-----------------------------------------------------------*
+       8000-FINALIZE.
+           MOVE WS-RUN-DATE TO TRLR-RUN-DATE.
+           MOVE WS-ELF-COUNT TO TRLR-ELF-COUNT.
+           MOVE WS-GRAND-TOTAL TO TRLR-GRAND-TOTAL.
+           MOVE DAY1-TRAILER-RECORD TO DAY1-REPORT-LINE.
+           WRITE DAY1-REPORT-LINE.
+           CLOSE DAY1-REPORT-FILE.
+           CLOSE DAY1-TOPN-FILE.
+           DISPLAY "RANKED REPORT WRITTEN - " WS-ELF-COUNT " ELVES".
+       8000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  9000-ABEND-FILE-ERROR - A REQUIRED FILE COULD NOT BE
+      *  OPENED.  DISPLAY THE STATUS AND END THE RUN ABNORMALLY SO
+      *  THE JCL CONDITION-CODE CHECK IN DAY1JOB CATCHES IT.
+      *-----------------------------------------------------------*
+       9000-ABEND-FILE-ERROR.
+           DISPLAY 'DAY1RPT - UNABLE TO OPEN ' WS-ABEND-FILE-ID
+               ' - FILE STATUS ' WS-ABEND-FILE-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+

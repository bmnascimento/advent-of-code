@@ -1,68 +1,531 @@
+      *****************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. DAY1.
-      
+       PROGRAM-ID.    DAY1.
+       AUTHOR.        R. CARDOSO.
+       INSTALLATION.  NORTH POLE SUPPLY LOGISTICS.
+       DATE-WRITTEN.  12/01/2022.
+       DATE-COMPILED.
+      *****************************************************************
+      *  DAY1 TOTALS THE CALORIES CARRIED BY EACH ELF FROM THE ELF
+      *  INVENTORY MASTER FILE AND MAINTAINS A RUNNING TOP-N TABLE OF
+      *  THE HEAVIEST-LOADED ELVES.  EACH COMPLETED ELF GROUP IS
+      *  WRITTEN TO A WORK FILE FOR DAY1RPT TO RANK AND REPORT.
+      *
+      *  MODIFICATION HISTORY
+      *  -----------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  12/01/2022 RC    ORIGINAL PROGRAM - TOP-3 RUNNING MAXIMUMS
+      *                   FROM BLANK-LINE-DELIMITED DAY1INPUT.TXT.
+      *  08/09/2026 RC    INPUT RECORD NOW CARRIES ELF-ID AND
+      *                   INVENTORY-DATE (COPYBOOK ELFINV) SO EACH
+      *                   TOTAL CAN BE TRACED BACK TO AN ELF/DATE.
+      *                   GROUP BREAK IS NOW DETECTED ON ELF-ID
+      *                   CHANGE INSTEAD OF A BLANK LINE.
+      *  08/09/2026 RC    REPLACED THE FIXED WSS-MAX-CAL-1/2/3 CHAIN
+      *                   WITH A TOP-N TABLE SIZED BY DAY1-TOP-N ON
+      *                   CONTROL CARD DAY1PRM.
+      *  08/09/2026 RC    ITEM-CALORIES IS NOW VALIDATED NUMERIC
+      *                   BEFORE CONVERSION; NON-NUMERIC ITEMS ARE
+      *                   WRITTEN TO THE DAY1EXCP EXCEPTION LISTING
+      *                   AND THE RUN CONTINUES.
+      *  08/09/2026 RC    ADDED CHECKPOINT/RESTART: DAY1CKPT IS
+      *                   REWRITTEN AFTER EVERY COMPLETED ELF GROUP
+      *                   SO A RESTART SKIPS WORK ALREADY DONE.
+      *  08/09/2026 RC    MASTER FILE CONVERTED FROM LINE SEQUENTIAL
+      *                   DAY1INPUT.TXT TO AN INDEXED FILE (ELFINVT)
+      *                   KEYED BY ELF-ID + INVENTORY-DATE.
+      *  08/09/2026 RC    ADDED OUTLIER REVIEW LISTING (DAY1OUTL) FOR
+      *                   TECHNICALLY-NUMERIC BUT IMPLAUSIBLY LARGE
+      *                   ITEM-CALORIES VALUES - KEPT OUT OF THE
+      *                   TOTALS AND OUT OF THE TOP-N RANKING.
+      *  08/09/2026 RC    GROUP BREAK NOW ALSO COMPARES INVENTORY-DATE
+      *                   SO AN ELF WITH ITEMS ON MORE THAN ONE DATE
+      *                   GETS A SEPARATE TOTAL PER DATE INSTEAD OF
+      *                   ONE TOTAL STAMPED WITH THE FIRST DATE SEEN.
+      *                   DAY1WORK IS NOW OPENED EXTEND ON A RESTART
+      *                   (OUTPUT ON A FRESH RUN) SO ELF GROUPS
+      *                   COMPLETED BEFORE A PRIOR ABORT STAY IN THE
+      *                   WORK FILE FOR DAY1RPT TO RANK AND REPORT.
+      *  08/09/2026 RC    DAY1EXCP AND DAY1OUTL ARE NOW ALSO OPENED
+      *                   EXTEND ON A RESTART INSTEAD OF OUTPUT, SO
+      *                   EXCEPTION/OUTLIER ENTRIES WRITTEN BEFORE A
+      *                   PRIOR ABORT ARE NOT LOST WHEN RESTARTING.
+      *  -----------------------------------------------------------
+
        ENVIRONMENT DIVISION.
-      
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT DAY1INPUT
+           SELECT ELF-INVENTORY-FILE
+               ASSIGN TO ELFINVT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ELF-INV-KEY
+               FILE STATUS IS WS-ELFINV-STATUS.
+
+           SELECT DAY1-PARM-FILE
+               ASSIGN TO DAY1PRM
                ORGANIZATION IS LINE SEQUENTIAL
-               ASSIGN TO 'DAY1INPUT.txt'.
-      
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT DAY1-CHECKPOINT-FILE
+               ASSIGN TO DAY1CKPT
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKPT-RELKEY
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT DAY1-WORK-FILE
+               ASSIGN TO DAY1WORK
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WORK-STATUS.
+
+           SELECT DAY1-EXCEPTION-FILE
+               ASSIGN TO DAY1EXCP
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT DAY1-OUTLIER-FILE
+               ASSIGN TO DAY1OUTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTL-STATUS.
+
        DATA DIVISION.
-      
+
        FILE SECTION.
-           FD  DAY1INPUT
-               DATA RECORD IS FOOD-CAL.
-           01  FOOD-CAL           PIC X(10).
-      
+           FD  ELF-INVENTORY-FILE
+               RECORD CONTAINS 28 CHARACTERS.
+           COPY ELFINV.
+
+           FD  DAY1-PARM-FILE
+               RECORD CONTAINS 20 CHARACTERS.
+           COPY DAY1PARM.
+
+           FD  DAY1-CHECKPOINT-FILE
+               RECORD CONTAINS 435 CHARACTERS.
+           COPY DAY1CKPT.
+
+           FD  DAY1-WORK-FILE
+               RECORD CONTAINS 20 CHARACTERS.
+           COPY ELFTOTW.
+
+           FD  DAY1-EXCEPTION-FILE
+               RECORD CONTAINS 28 CHARACTERS.
+           COPY DAY1EXCP.
+
+           FD  DAY1-OUTLIER-FILE
+               RECORD CONTAINS 28 CHARACTERS.
+           COPY DAY1EXCP REPLACING ==DAY1-EXCEPTION-RECORD==
+                                BY ==DAY1-OUTLIER-RECORD==.
+
        WORKING-STORAGE SECTION.
-           01 WSS-FOOD-CAL        PIC 9(10).
-           01 WSS-SOMA-CAL        PIC 9(10) VALUE 0.
-           01 WSS-MAX-CAL-1       PIC 9(10) VALUE 0.
-           01 WSS-MAX-CAL-2       PIC 9(10) VALUE 0.
-           01 WSS-MAX-CAL-3       PIC 9(10) VALUE 0.
-           01 WSS-MAX-CAL-SOMA    PIC 9(10) VALUE 0.
-       
+       COPY DAY1TOPT.
+
+       01  WS-FILE-STATUSES.
+           05  WS-ELFINV-STATUS          PIC X(02).
+           05  WS-PARM-STATUS            PIC X(02).
+           05  WS-CKPT-STATUS            PIC X(02).
+           05  WS-WORK-STATUS            PIC X(02).
+           05  WS-EXCP-STATUS            PIC X(02).
+           05  WS-OUTL-STATUS            PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH             PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE        VALUE 'Y'.
+           05  WS-FIRST-REC-SWITCH       PIC X(01) VALUE 'Y'.
+               88  WS-FIRST-RECORD       VALUE 'Y'.
+           05  WS-PENDING-SWITCH         PIC X(01) VALUE 'N'.
+               88  WS-GROUP-IS-PENDING   VALUE 'Y' FALSE 'N'.
+           05  WS-VALID-SWITCH           PIC X(01) VALUE 'N'.
+               88  WS-RECORD-VALID       VALUE 'Y' FALSE 'N'.
+           05  WS-RESTART-SWITCH         PIC X(01) VALUE 'N'.
+               88  WS-RESTART-REQUESTED  VALUE 'Y'.
+           05  WS-CKPT-EXISTS-SWITCH     PIC X(01) VALUE 'N'.
+               88  WS-CKPT-RECORD-EXISTS VALUE 'Y'.
+           05  WS-FOUND-SWITCH           PIC X(01) VALUE 'N'.
+               88  WS-SLOT-FOUND         VALUE 'Y' FALSE 'N'.
+
+       01  WS-COUNTERS-AND-TOTALS.
+           05  WS-FOOD-CAL               PIC 9(07).
+           05  WS-SOMA-CAL               PIC 9(07) VALUE ZERO.
+           05  WS-GRAND-TOTAL            PIC 9(09) VALUE ZERO.
+           05  WS-ELF-COUNT              PIC 9(07) VALUE ZERO.
+           05  WS-TOP-N-ACTUAL           PIC 9(03) VALUE ZERO.
+           05  WS-TOP-N-SUM              PIC 9(09) VALUE ZERO.
+           05  WS-OUTLIER-LIMIT          PIC 9(07) VALUE 0050000.
+           05  WS-INSERT-IX              PIC 9(03).
+           05  WS-SHIFT-IX               PIC 9(03).
+
+       01  WS-CURRENT-ELF-KEY.
+           05  WS-CURR-ELF-ID            PIC 9(05) VALUE ZERO.
+           05  WS-CURR-ELF-DATE          PIC X(08) VALUE SPACES.
+
+       01  WS-LAST-READ-KEY.
+           05  WS-LAST-ELF-ID            PIC 9(05) VALUE ZERO.
+           05  WS-LAST-ELF-DATE          PIC X(08) VALUE SPACES.
+           05  WS-LAST-ITEM-SEQ          PIC 9(03) VALUE ZERO.
+
+       01  WS-CKPT-RELKEY                PIC 9(04) VALUE 1.
+
+       01  WS-RUN-DATE                   PIC 9(08).
+
+       01  WS-ABEND-INFO.
+           05  WS-ABEND-FILE-ID          PIC X(08).
+           05  WS-ABEND-FILE-STATUS      PIC X(02).
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN INPUT DAY1INPUT.
-           PERFORM FOREVER
-             READ DAY1INPUT
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ELVES THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+           IF WS-GROUP-IS-PENDING
+               PERFORM 2500-COMPLETE-ELF-GROUP THRU 2500-EXIT
+           END-IF.
+           PERFORM 8000-FINALIZE THRU 8000-EXIT.
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      *  1000-INITIALIZE - READ THE CONTROL CARD, CHECK FOR A PRIOR
+      *  CHECKPOINT, AND POSITION THE MASTER FILE ACCORDINGLY.
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 1050-INIT-TOP-ENTRY THRU 1050-EXIT
+               VARYING DAY1-TOP-IX FROM 1 BY 1
+               UNTIL DAY1-TOP-IX > DAY1-TOP-MAX.
+           PERFORM 1100-READ-PARM THRU 1100-EXIT.
+           PERFORM 1200-CHECK-RESTART THRU 1200-EXIT.
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND DAY1-WORK-FILE
+           ELSE
+               OPEN OUTPUT DAY1-WORK-FILE
+           END-IF.
+           IF WS-WORK-STATUS NOT = '00'
+               MOVE 'DAY1WORK' TO WS-ABEND-FILE-ID
+               MOVE WS-WORK-STATUS TO WS-ABEND-FILE-STATUS
+               GO TO 9000-ABEND-FILE-ERROR
+           END-IF.
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND DAY1-EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT DAY1-EXCEPTION-FILE
+           END-IF.
+           IF WS-EXCP-STATUS NOT = '00'
+               MOVE 'DAY1EXCP' TO WS-ABEND-FILE-ID
+               MOVE WS-EXCP-STATUS TO WS-ABEND-FILE-STATUS
+               GO TO 9000-ABEND-FILE-ERROR
+           END-IF.
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND DAY1-OUTLIER-FILE
+           ELSE
+               OPEN OUTPUT DAY1-OUTLIER-FILE
+           END-IF.
+           IF WS-OUTL-STATUS NOT = '00'
+               MOVE 'DAY1OUTL' TO WS-ABEND-FILE-ID
+               MOVE WS-OUTL-STATUS TO WS-ABEND-FILE-STATUS
+               GO TO 9000-ABEND-FILE-ERROR
+           END-IF.
+           OPEN INPUT ELF-INVENTORY-FILE.
+           IF WS-ELFINV-STATUS NOT = '00'
+               MOVE 'ELFINVT' TO WS-ABEND-FILE-ID
+               MOVE WS-ELFINV-STATUS TO WS-ABEND-FILE-STATUS
+               GO TO 9000-ABEND-FILE-ERROR
+           END-IF.
+           PERFORM 1300-POSITION-MASTER THRU 1300-EXIT.
+           IF NOT WS-END-OF-FILE
+               PERFORM 1400-READ-NEXT-RECORD THRU 1400-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1050-INIT-TOP-ENTRY.
+           MOVE ZERO TO TOP-ELF-ID (DAY1-TOP-IX).
+           MOVE SPACES TO TOP-ELF-DATE (DAY1-TOP-IX).
+           MOVE ZERO TO TOP-ELF-TOTAL (DAY1-TOP-IX).
+       1050-EXIT.
+           EXIT.
+
+       1100-READ-PARM.
+           MOVE 3 TO WS-TOP-N-ACTUAL.
+           OPEN INPUT DAY1-PARM-FILE.
+           IF WS-PARM-STATUS = '00'
+               READ DAY1-PARM-FILE
+                   AT END
+                       NEXT SENTENCE
+                   NOT AT END
+                       MOVE DAY1-TOP-N TO WS-TOP-N-ACTUAL
+               END-READ
+               CLOSE DAY1-PARM-FILE
+           END-IF.
+           IF WS-TOP-N-ACTUAL = ZERO
+               MOVE 3 TO WS-TOP-N-ACTUAL
+           END-IF.
+           IF WS-TOP-N-ACTUAL > DAY1-TOP-MAX
+               DISPLAY 'DAY1 - DAY1-TOP-N ON THE CONTROL CARD EXCEEDS '
+                   'THE TOP-TABLE LIMIT - TRACKING ONLY THE TOP '
+                   DAY1-TOP-MAX
+               MOVE DAY1-TOP-MAX TO WS-TOP-N-ACTUAL
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+       1200-CHECK-RESTART.
+           MOVE 1 TO WS-CKPT-RELKEY.
+           OPEN I-O DAY1-CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS NOT = '00'
+               OPEN OUTPUT DAY1-CHECKPOINT-FILE
+               CLOSE DAY1-CHECKPOINT-FILE
+               OPEN I-O DAY1-CHECKPOINT-FILE
+           END-IF.
+           READ DAY1-CHECKPOINT-FILE
+               INVALID KEY
+                   NEXT SENTENCE
+               NOT INVALID KEY
+                   SET WS-CKPT-RECORD-EXISTS TO TRUE
+                   SET WS-RESTART-REQUESTED TO TRUE
+                   MOVE CKPT-ELF-COUNT TO WS-ELF-COUNT
+                   MOVE CKPT-GRAND-TOTAL TO WS-GRAND-TOTAL
+                   MOVE CKPT-TOP-N-ACTUAL TO WS-TOP-N-ACTUAL
+                   PERFORM 1210-RESTORE-TOP-ENTRY THRU 1210-EXIT
+                       VARYING DAY1-TOP-IX FROM 1 BY 1
+                       UNTIL DAY1-TOP-IX > DAY1-TOP-MAX
+           END-READ.
+       1200-EXIT.
+           EXIT.
+
+       1210-RESTORE-TOP-ENTRY.
+           MOVE CKPT-TOP-ELF-ID (DAY1-TOP-IX)
+               TO TOP-ELF-ID (DAY1-TOP-IX).
+           MOVE CKPT-TOP-ELF-DATE (DAY1-TOP-IX)
+               TO TOP-ELF-DATE (DAY1-TOP-IX).
+           MOVE CKPT-TOP-ELF-TOTAL (DAY1-TOP-IX)
+               TO TOP-ELF-TOTAL (DAY1-TOP-IX).
+       1210-EXIT.
+           EXIT.
+
+       1300-POSITION-MASTER.
+           IF WS-RESTART-REQUESTED
+               MOVE CKPT-LAST-ELF-ID TO ELF-ID
+               MOVE CKPT-LAST-DATE TO INVENTORY-DATE
+               MOVE CKPT-LAST-SEQ TO ITEM-SEQ-NO
+               START ELF-INVENTORY-FILE KEY IS GREATER THAN
+                     ELF-INV-KEY
+                   INVALID KEY
+                       SET WS-END-OF-FILE TO TRUE
+               END-START
+           END-IF.
+       1300-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2000-PROCESS-ELVES - ONE ITERATION PER DETAIL RECORD.  A
+      *  RECORD THAT FAILS VALIDATION OR IS FLAGGED AS AN OUTLIER IS
+      *  LOGGED AND EXCLUDED FROM THE TOTALS BUT THE RUN GOES ON.
+      *-----------------------------------------------------------*
+       2000-PROCESS-ELVES.
+           PERFORM 2100-VALIDATE-RECORD THRU 2100-EXIT.
+           IF WS-RECORD-VALID
+               PERFORM 2200-CHECK-GROUP-BREAK THRU 2200-EXIT
+               ADD WS-FOOD-CAL TO WS-SOMA-CAL
+           END-IF.
+           MOVE ELF-ID TO WS-LAST-ELF-ID.
+           MOVE INVENTORY-DATE TO WS-LAST-ELF-DATE.
+           MOVE ITEM-SEQ-NO TO WS-LAST-ITEM-SEQ.
+           PERFORM 1400-READ-NEXT-RECORD THRU 1400-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       1400-READ-NEXT-RECORD.
+           READ ELF-INVENTORY-FILE NEXT RECORD
                AT END
-                 EXIT PERFORM
-               NOT AT END
-                 COMPUTE WSS-FOOD-CAL = FUNCTION NUMVAL(FOOD-CAL)
-
-                 IF FOOD-CAL NOT EQUAL SPACES
-                   ADD WSS-FOOD-CAL TO WSS-SOMA-CAL
-                 ELSE
-                   EVALUATE TRUE
-  
-                     WHEN WSS-SOMA-CAL > WSS-MAX-CAL-3 AND
-                          WSS-SOMA-CAL <= WSS-MAX-CAL-2
-                            MOVE WSS-SOMA-CAL TO WSS-MAX-CAL-3
-  
-                     WHEN WSS-SOMA-CAL > WSS-MAX-CAL-2 AND
-                          WSS-SOMA-CAL <= WSS-MAX-CAL-1
-                            MOVE WSS-MAX-CAL-2 TO WSS-MAX-CAL-3
-                            MOVE WSS-SOMA-CAL TO WSS-MAX-CAL-2
-  
-                     WHEN WSS-SOMA-CAL > WSS-MAX-CAL-1
-                            MOVE WSS-MAX-CAL-2 TO WSS-MAX-CAL-3
-                            MOVE WSS-MAX-CAL-1 TO WSS-MAX-CAL-2
-                            MOVE WSS-SOMA-CAL TO WSS-MAX-CAL-1
-  
-                   END-EVALUATE
-                   MOVE 0 TO WSS-SOMA-CAL
-                 END-IF
-             END-READ
-           END-PERFORM.
-           CLOSE DAY1INPUT.
-           ADD WSS-MAX-CAL-1 TO WSS-MAX-CAL-SOMA
-           ADD WSS-MAX-CAL-2 TO WSS-MAX-CAL-SOMA
-           ADD WSS-MAX-CAL-3 TO WSS-MAX-CAL-SOMA
-           DISPLAY "MAIOR " WSS-MAX-CAL-1
-           DISPLAY "SOMA 3 MAIORES " WSS-MAX-CAL-SOMA
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1400-EXIT.
+           EXIT.
+
+       2100-VALIDATE-RECORD.
+           SET WS-RECORD-VALID TO FALSE.
+           IF ITEM-CALORIES IS NUMERIC
+               SET WS-RECORD-VALID TO TRUE
+               COMPUTE WS-FOOD-CAL = FUNCTION NUMVAL (ITEM-CALORIES)
+               IF WS-FOOD-CAL > WS-OUTLIER-LIMIT
+                   SET WS-RECORD-VALID TO FALSE
+                   PERFORM 2150-WRITE-OUTLIER THRU 2150-EXIT
+               END-IF
+           ELSE
+               PERFORM 2160-WRITE-EXCEPTION THRU 2160-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2150-WRITE-OUTLIER.
+           SET EXCP-TYPE-OUTLIER OF DAY1-OUTLIER-RECORD TO TRUE.
+           MOVE ELF-ID TO EXCP-ELF-ID OF DAY1-OUTLIER-RECORD.
+           MOVE INVENTORY-DATE TO EXCP-ELF-DATE OF DAY1-OUTLIER-RECORD.
+           MOVE ITEM-CALORIES TO EXCP-RAW-VALUE OF DAY1-OUTLIER-RECORD.
+           WRITE DAY1-OUTLIER-RECORD.
+       2150-EXIT.
+           EXIT.
+
+       2160-WRITE-EXCEPTION.
+           SET EXCP-TYPE-NONNUM OF DAY1-EXCEPTION-RECORD TO TRUE.
+           MOVE ELF-ID TO EXCP-ELF-ID OF DAY1-EXCEPTION-RECORD.
+           MOVE INVENTORY-DATE
+               TO EXCP-ELF-DATE OF DAY1-EXCEPTION-RECORD.
+           MOVE ITEM-CALORIES
+               TO EXCP-RAW-VALUE OF DAY1-EXCEPTION-RECORD.
+           WRITE DAY1-EXCEPTION-RECORD.
+       2160-EXIT.
+           EXIT.
+
+       2200-CHECK-GROUP-BREAK.
+           IF WS-FIRST-RECORD
+               MOVE ELF-ID TO WS-CURR-ELF-ID
+               MOVE INVENTORY-DATE TO WS-CURR-ELF-DATE
+               MOVE 'N' TO WS-FIRST-REC-SWITCH
+               SET WS-GROUP-IS-PENDING TO TRUE
+           ELSE
+               IF ELF-ID NOT = WS-CURR-ELF-ID
+                  OR INVENTORY-DATE NOT = WS-CURR-ELF-DATE
+                   PERFORM 2500-COMPLETE-ELF-GROUP THRU 2500-EXIT
+                   MOVE ELF-ID TO WS-CURR-ELF-ID
+                   MOVE INVENTORY-DATE TO WS-CURR-ELF-DATE
+                   SET WS-GROUP-IS-PENDING TO TRUE
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2500-COMPLETE-ELF-GROUP - AN ELF'S TOTAL IS FINAL.  RECORD
+      *  IT, UPDATE THE TOP-N TABLE, AND CHECKPOINT THE RUN.
+      *-----------------------------------------------------------*
+       2500-COMPLETE-ELF-GROUP.
+           ADD 1 TO WS-ELF-COUNT.
+           ADD WS-SOMA-CAL TO WS-GRAND-TOTAL.
+           MOVE WS-CURR-ELF-ID TO ELFTOT-ELF-ID.
+           MOVE WS-CURR-ELF-DATE TO ELFTOT-DATE.
+           MOVE WS-SOMA-CAL TO ELFTOT-TOTAL.
+           WRITE ELF-TOTAL-RECORD.
+           PERFORM 2600-UPDATE-TOP-TABLE THRU 2600-EXIT.
+           PERFORM 2700-WRITE-CHECKPOINT THRU 2700-EXIT.
+           MOVE ZERO TO WS-SOMA-CAL.
+           SET WS-GROUP-IS-PENDING TO FALSE.
+       2500-EXIT.
+           EXIT.
+
+       2600-UPDATE-TOP-TABLE.
+           SET WS-SLOT-FOUND TO FALSE.
+           MOVE ZERO TO WS-INSERT-IX.
+           PERFORM 2610-FIND-INSERT-SLOT THRU 2610-EXIT
+               VARYING DAY1-TOP-IX FROM 1 BY 1
+               UNTIL DAY1-TOP-IX > WS-TOP-N-ACTUAL
+                  OR WS-SLOT-FOUND.
+           IF WS-SLOT-FOUND
+               PERFORM 2620-SHIFT-DOWN THRU 2620-EXIT
+                   VARYING WS-SHIFT-IX FROM WS-TOP-N-ACTUAL BY -1
+                   UNTIL WS-SHIFT-IX <= WS-INSERT-IX
+               MOVE WS-CURR-ELF-ID TO TOP-ELF-ID (WS-INSERT-IX)
+               MOVE WS-CURR-ELF-DATE TO TOP-ELF-DATE (WS-INSERT-IX)
+               MOVE WS-SOMA-CAL TO TOP-ELF-TOTAL (WS-INSERT-IX)
+           END-IF.
+       2600-EXIT.
+           EXIT.
+
+       2610-FIND-INSERT-SLOT.
+           IF WS-SOMA-CAL > TOP-ELF-TOTAL (DAY1-TOP-IX)
+               SET WS-INSERT-IX TO DAY1-TOP-IX
+               SET WS-SLOT-FOUND TO TRUE
+           END-IF.
+       2610-EXIT.
+           EXIT.
+
+       2620-SHIFT-DOWN.
+           MOVE TOP-ELF-ID (WS-SHIFT-IX - 1)
+               TO TOP-ELF-ID (WS-SHIFT-IX).
+           MOVE TOP-ELF-DATE (WS-SHIFT-IX - 1)
+               TO TOP-ELF-DATE (WS-SHIFT-IX).
+           MOVE TOP-ELF-TOTAL (WS-SHIFT-IX - 1)
+               TO TOP-ELF-TOTAL (WS-SHIFT-IX).
+       2620-EXIT.
+           EXIT.
+
+       2700-WRITE-CHECKPOINT.
+           MOVE WS-LAST-ELF-ID TO CKPT-LAST-ELF-ID.
+           MOVE WS-LAST-ELF-DATE TO CKPT-LAST-DATE.
+           MOVE WS-LAST-ITEM-SEQ TO CKPT-LAST-SEQ.
+           MOVE WS-ELF-COUNT TO CKPT-ELF-COUNT.
+           MOVE WS-GRAND-TOTAL TO CKPT-GRAND-TOTAL.
+           MOVE WS-TOP-N-ACTUAL TO CKPT-TOP-N-ACTUAL.
+           PERFORM 2710-SAVE-TOP-ENTRY THRU 2710-EXIT
+               VARYING DAY1-TOP-IX FROM 1 BY 1
+               UNTIL DAY1-TOP-IX > DAY1-TOP-MAX.
+           IF WS-CKPT-RECORD-EXISTS
+               REWRITE DAY1-CHECKPOINT-RECORD
+           ELSE
+               WRITE DAY1-CHECKPOINT-RECORD
+               SET WS-CKPT-RECORD-EXISTS TO TRUE
+           END-IF.
+       2700-EXIT.
+           EXIT.
+
+       2710-SAVE-TOP-ENTRY.
+           MOVE TOP-ELF-ID (DAY1-TOP-IX)
+               TO CKPT-TOP-ELF-ID (DAY1-TOP-IX).
+           MOVE TOP-ELF-DATE (DAY1-TOP-IX)
+               TO CKPT-TOP-ELF-DATE (DAY1-TOP-IX).
+           MOVE TOP-ELF-TOTAL (DAY1-TOP-IX)
+               TO CKPT-TOP-ELF-TOTAL (DAY1-TOP-IX).
+       2710-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  8000-FINALIZE - CLOSE FILES, CLEAR THE CHECKPOINT NOW THAT
+      *  THE RUN HAS COMPLETED CLEANLY, AND DISPLAY A SUMMARY.
+      *-----------------------------------------------------------*
+       8000-FINALIZE.
+           CLOSE ELF-INVENTORY-FILE.
+           CLOSE DAY1-WORK-FILE.
+           CLOSE DAY1-EXCEPTION-FILE.
+           CLOSE DAY1-OUTLIER-FILE.
+           PERFORM 8100-CLEAR-CHECKPOINT THRU 8100-EXIT.
+           MOVE ZERO TO WS-TOP-N-SUM.
+           PERFORM 8200-SUM-TOP-N THRU 8200-EXIT
+               VARYING DAY1-TOP-IX FROM 1 BY 1
+               UNTIL DAY1-TOP-IX > WS-TOP-N-ACTUAL.
+           DISPLAY "MAIOR " TOP-ELF-TOTAL (1) " ELF ID " TOP-ELF-ID (1).
+           DISPLAY "SOMA TOP " WS-TOP-N-ACTUAL " MAIORES " WS-TOP-N-SUM.
+           DISPLAY "ELF GROUPS PROCESSED " WS-ELF-COUNT.
+           DISPLAY "GRAND TOTAL CALORIES " WS-GRAND-TOTAL.
+       8000-EXIT.
+           EXIT.
+
+       8100-CLEAR-CHECKPOINT.
+           IF WS-CKPT-RECORD-EXISTS
+               MOVE 1 TO WS-CKPT-RELKEY
+               DELETE DAY1-CHECKPOINT-FILE
+                   INVALID KEY
+                       NEXT SENTENCE
+               END-DELETE
+           END-IF.
+           CLOSE DAY1-CHECKPOINT-FILE.
+       8100-EXIT.
+           EXIT.
+
+       8200-SUM-TOP-N.
+           ADD TOP-ELF-TOTAL (DAY1-TOP-IX) TO WS-TOP-N-SUM.
+       8200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  9000-ABEND-FILE-ERROR - A REQUIRED FILE COULD NOT BE
+      *  OPENED.  DISPLAY THE STATUS AND END THE RUN ABNORMALLY SO
+      *  THE JCL CONDITION-CODE CHECK IN DAY1JOB CATCHES IT.
+      *-----------------------------------------------------------*
+       9000-ABEND-FILE-ERROR.
+           DISPLAY 'DAY1 - UNABLE TO OPEN ' WS-ABEND-FILE-ID
+               ' - FILE STATUS ' WS-ABEND-FILE-STATUS.
+           MOVE 16 TO RETURN-CODE.
            STOP RUN.
 

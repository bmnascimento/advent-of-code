@@ -1,47 +1,302 @@
+      *****************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. DAY1.
-      
+       PROGRAM-ID.    DAY1.
+       AUTHOR.        R. CARDOSO.
+       INSTALLATION.  NORTH POLE SUPPLY LOGISTICS.
+       DATE-WRITTEN.  12/01/2022.
+       DATE-COMPILED.
+      *****************************************************************
+      *  DAY1 TOTALS THE CALORIES CARRIED BY EACH ELF FROM
+      *  DAY1INPUT.TXT AND KEEPS A RUNNING TOP-N TABLE OF THE
+      *  HEAVIEST-LOADED ELVES.
+      *
+      *  MODIFICATION HISTORY
+      *  -----------------------------------------------------------
+      *  DATE       INIT  DESCRIPTION
+      *  12/01/2022 RC    ORIGINAL PROGRAM - SINGLE RUNNING MAXIMUM
+      *                   FROM BLANK-LINE-DELIMITED DAY1INPUT.TXT.
+      *  08/09/2026 RC    INPUT RECORD NOW CARRIES ELF-ID AND
+      *                   INVENTORY-DATE (COPYBOOK ELFINV) SO EACH
+      *                   TOTAL CAN BE TRACED BACK TO AN ELF/DATE.
+      *                   GROUP BREAK IS NOW DETECTED ON ELF-ID
+      *                   CHANGE INSTEAD OF A BLANK LINE.
+      *  08/09/2026 RC    REPLACED THE FIXED WSS-MAX-CALORIAS FIELD
+      *                   WITH A TOP-N TABLE SIZED BY DAY1-TOP-N ON
+      *                   CONTROL CARD DAY1PARM.TXT.
+      *  08/09/2026 RC    ADDED OUTLIER REVIEW LISTING (DAY1OUTL.TXT)
+      *                   FOR TECHNICALLY-NUMERIC BUT IMPLAUSIBLY
+      *                   LARGE ITEM-CALORIES VALUES - KEPT OUT OF
+      *                   THE TOTALS AND OUT OF THE TOP-N RANKING.
+      *  08/09/2026 RC    GROUP BREAK NOW ALSO COMPARES INVENTORY-DATE
+      *                   SO AN ELF WITH ITEMS ON MORE THAN ONE DATE
+      *                   GETS A SEPARATE TOTAL PER DATE INSTEAD OF
+      *                   ONE TOTAL STAMPED WITH THE FIRST DATE SEEN.
+      *  08/09/2026 RC    ITEM-CALORIES IS NOW VALIDATED NUMERIC
+      *                   BEFORE CONVERSION; NON-NUMERIC ITEMS ARE
+      *                   WRITTEN TO THE NEW DAY1EXCP.TXT EXCEPTION
+      *                   LISTING INSTEAD OF ABENDING THE RUN.
+      *  08/09/2026 RC    DAY1-TOP-N CLAMP NOW DISPLAYS A WARNING WHEN
+      *                   THE CONTROL CARD VALUE EXCEEDS THE TOP-TABLE
+      *                   LIMIT, MATCHING DAY1/COBOL/DAY1.CBL.
+      *  -----------------------------------------------------------
+
        ENVIRONMENT DIVISION.
-      
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT DAY1INPUT
+           SELECT DAY1-INVENTORY-FILE
+               ASSIGN TO 'DAY1INPUT.txt'
                ORGANIZATION IS LINE SEQUENTIAL
-               ASSIGN TO 'DAY1INPUT.txt'.
-      
+               FILE STATUS IS WS-INV-STATUS.
+
+           SELECT DAY1-PARM-FILE
+               ASSIGN TO 'DAY1PARM.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT DAY1-OUTLIER-FILE
+               ASSIGN TO 'DAY1OUTL.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTL-STATUS.
+
+           SELECT DAY1-EXCEPTION-FILE
+               ASSIGN TO 'DAY1EXCP.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
        DATA DIVISION.
-      
+
        FILE SECTION.
-           FD  DAY1INPUT
-               DATA RECORD IS FOOD-CALORIES.
-           01  FOOD-CALORIES           PIC X(10).
-      
+           FD  DAY1-INVENTORY-FILE
+               RECORD CONTAINS 28 CHARACTERS.
+           COPY ELFINV.
+
+           FD  DAY1-PARM-FILE
+               RECORD CONTAINS 20 CHARACTERS.
+           COPY DAY1PARM.
+
+           FD  DAY1-OUTLIER-FILE
+               RECORD CONTAINS 28 CHARACTERS.
+           COPY DAY1EXCP REPLACING ==DAY1-EXCEPTION-RECORD==
+                                BY ==DAY1-OUTLIER-RECORD==.
+
+           FD  DAY1-EXCEPTION-FILE
+               RECORD CONTAINS 28 CHARACTERS.
+           COPY DAY1EXCP.
+
        WORKING-STORAGE SECTION.
-           01 WSS-FOOD-CALORIES        PIC 9(10).
-           01 WSS-SOMA-CALORIAS        PIC 9(10) VALUE 0.
-           01 WSS-MAX-CALORIAS         PIC 9(10) VALUE 0.
-       
+       COPY DAY1TOPT.
+
+       01  WS-FILE-STATUSES.
+           05  WS-INV-STATUS             PIC X(02).
+           05  WS-PARM-STATUS            PIC X(02).
+           05  WS-OUTL-STATUS            PIC X(02).
+           05  WS-EXCP-STATUS            PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH             PIC X(01) VALUE 'N'.
+               88  WS-END-OF-FILE        VALUE 'Y'.
+           05  WS-FIRST-REC-SWITCH       PIC X(01) VALUE 'Y'.
+               88  WS-FIRST-RECORD       VALUE 'Y'.
+           05  WS-PENDING-SWITCH         PIC X(01) VALUE 'N'.
+               88  WS-GROUP-IS-PENDING   VALUE 'Y' FALSE 'N'.
+           05  WS-VALID-SWITCH           PIC X(01) VALUE 'N'.
+               88  WS-RECORD-VALID       VALUE 'Y' FALSE 'N'.
+           05  WS-FOUND-SWITCH           PIC X(01) VALUE 'N'.
+               88  WS-SLOT-FOUND         VALUE 'Y' FALSE 'N'.
+
+       01  WS-COUNTERS-AND-TOTALS.
+           05  WS-FOOD-CALORIES          PIC 9(07).
+           05  WS-SOMA-CALORIAS          PIC 9(07) VALUE ZERO.
+           05  WS-TOP-N-ACTUAL           PIC 9(03) VALUE ZERO.
+           05  WS-OUTLIER-LIMIT          PIC 9(07) VALUE 0050000.
+           05  WS-INSERT-IX              PIC 9(03).
+           05  WS-SHIFT-IX               PIC 9(03).
+
+       01  WS-CURRENT-ELF-KEY.
+           05  WS-CURR-ELF-ID            PIC 9(05) VALUE ZERO.
+           05  WS-CURR-ELF-DATE          PIC X(08) VALUE SPACES.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN INPUT DAY1INPUT.
-           PERFORM FOREVER
-               READ DAY1INPUT
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-ELVES THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE.
+           IF WS-GROUP-IS-PENDING
+               PERFORM 2500-COMPLETE-ELF-GROUP THRU 2500-EXIT
+           END-IF.
+           PERFORM 8000-FINALIZE THRU 8000-EXIT.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1050-INIT-TOP-ENTRY THRU 1050-EXIT
+               VARYING DAY1-TOP-IX FROM 1 BY 1
+               UNTIL DAY1-TOP-IX > DAY1-TOP-MAX.
+           PERFORM 1100-READ-PARM THRU 1100-EXIT.
+           OPEN OUTPUT DAY1-OUTLIER-FILE.
+           OPEN OUTPUT DAY1-EXCEPTION-FILE.
+           OPEN INPUT DAY1-INVENTORY-FILE.
+           PERFORM 1400-READ-NEXT-RECORD THRU 1400-EXIT.
+       1000-EXIT.
+           EXIT.
+
+       1050-INIT-TOP-ENTRY.
+           MOVE ZERO TO TOP-ELF-ID (DAY1-TOP-IX).
+           MOVE SPACES TO TOP-ELF-DATE (DAY1-TOP-IX).
+           MOVE ZERO TO TOP-ELF-TOTAL (DAY1-TOP-IX).
+       1050-EXIT.
+           EXIT.
+
+       1100-READ-PARM.
+           MOVE 3 TO WS-TOP-N-ACTUAL.
+           OPEN INPUT DAY1-PARM-FILE.
+           IF WS-PARM-STATUS = '00'
+               READ DAY1-PARM-FILE
                    AT END
-                       EXIT PERFORM
+                       NEXT SENTENCE
                    NOT AT END
-                       COMPUTE WSS-FOOD-CALORIES = FUNCTION NUMVAL
-                                                   (FOOD-CALORIES)
-                       IF FOOD-CALORIES NOT EQUAL SPACES
-                           ADD WSS-FOOD-CALORIES TO WSS-SOMA-CALORIAS
-                       ELSE
-                           IF WSS-SOMA-CALORIAS > WSS-MAX-CALORIAS
-                              MOVE WSS-SOMA-CALORIAS TO WSS-MAX-CALORIAS
-                           END-IF
-                           MOVE 0 TO WSS-SOMA-CALORIAS
-                       END-IF
+                       MOVE DAY1-TOP-N TO WS-TOP-N-ACTUAL
                END-READ
-           END-PERFORM.
-           CLOSE DAY1INPUT.
-           DISPLAY WSS-MAX-CALORIAS
-           STOP RUN.
+               CLOSE DAY1-PARM-FILE
+           END-IF.
+           IF WS-TOP-N-ACTUAL = ZERO
+               MOVE 3 TO WS-TOP-N-ACTUAL
+           END-IF.
+           IF WS-TOP-N-ACTUAL > DAY1-TOP-MAX
+               DISPLAY 'DAY1 - DAY1-TOP-N ON THE CONTROL CARD EXCEEDS '
+                   'THE TOP-TABLE LIMIT - TRACKING ONLY THE TOP '
+                   DAY1-TOP-MAX
+               MOVE DAY1-TOP-MAX TO WS-TOP-N-ACTUAL
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      *  2000-PROCESS-ELVES - ONE ITERATION PER DETAIL RECORD.  AN
+      *  OUTLIER VALUE IS LOGGED FOR REVIEW AND EXCLUDED FROM THE
+      *  TOTALS BUT THE RUN GOES ON.
+      *-----------------------------------------------------------*
+       2000-PROCESS-ELVES.
+           PERFORM 2100-VALIDATE-RECORD THRU 2100-EXIT.
+           IF WS-RECORD-VALID
+               PERFORM 2200-CHECK-GROUP-BREAK THRU 2200-EXIT
+               ADD WS-FOOD-CALORIES TO WS-SOMA-CALORIAS
+           END-IF.
+           PERFORM 1400-READ-NEXT-RECORD THRU 1400-EXIT.
+       2000-EXIT.
+           EXIT.
+
+       1400-READ-NEXT-RECORD.
+           READ DAY1-INVENTORY-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1400-EXIT.
+           EXIT.
+
+       2100-VALIDATE-RECORD.
+           SET WS-RECORD-VALID TO FALSE.
+           IF ITEM-CALORIES IS NUMERIC
+               SET WS-RECORD-VALID TO TRUE
+               COMPUTE WS-FOOD-CALORIES =
+                   FUNCTION NUMVAL (ITEM-CALORIES)
+               IF WS-FOOD-CALORIES > WS-OUTLIER-LIMIT
+                   SET WS-RECORD-VALID TO FALSE
+                   PERFORM 2150-WRITE-OUTLIER THRU 2150-EXIT
+               END-IF
+           ELSE
+               PERFORM 2160-WRITE-EXCEPTION THRU 2160-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+       2150-WRITE-OUTLIER.
+           SET EXCP-TYPE-OUTLIER OF DAY1-OUTLIER-RECORD TO TRUE.
+           MOVE ELF-ID TO EXCP-ELF-ID OF DAY1-OUTLIER-RECORD.
+           MOVE INVENTORY-DATE TO EXCP-ELF-DATE OF DAY1-OUTLIER-RECORD.
+           MOVE ITEM-CALORIES TO EXCP-RAW-VALUE OF DAY1-OUTLIER-RECORD.
+           WRITE DAY1-OUTLIER-RECORD.
+       2150-EXIT.
+           EXIT.
+
+       2160-WRITE-EXCEPTION.
+           SET EXCP-TYPE-NONNUM OF DAY1-EXCEPTION-RECORD TO TRUE.
+           MOVE ELF-ID TO EXCP-ELF-ID OF DAY1-EXCEPTION-RECORD.
+           MOVE INVENTORY-DATE
+               TO EXCP-ELF-DATE OF DAY1-EXCEPTION-RECORD.
+           MOVE ITEM-CALORIES
+               TO EXCP-RAW-VALUE OF DAY1-EXCEPTION-RECORD.
+           WRITE DAY1-EXCEPTION-RECORD.
+       2160-EXIT.
+           EXIT.
+
+       2200-CHECK-GROUP-BREAK.
+           IF WS-FIRST-RECORD
+               MOVE ELF-ID TO WS-CURR-ELF-ID
+               MOVE INVENTORY-DATE TO WS-CURR-ELF-DATE
+               MOVE 'N' TO WS-FIRST-REC-SWITCH
+               SET WS-GROUP-IS-PENDING TO TRUE
+           ELSE
+               IF ELF-ID NOT = WS-CURR-ELF-ID
+                  OR INVENTORY-DATE NOT = WS-CURR-ELF-DATE
+                   PERFORM 2500-COMPLETE-ELF-GROUP THRU 2500-EXIT
+                   MOVE ELF-ID TO WS-CURR-ELF-ID
+                   MOVE INVENTORY-DATE TO WS-CURR-ELF-DATE
+                   SET WS-GROUP-IS-PENDING TO TRUE
+               END-IF
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2500-COMPLETE-ELF-GROUP.
+           PERFORM 2600-UPDATE-TOP-TABLE THRU 2600-EXIT.
+           MOVE ZERO TO WS-SOMA-CALORIAS.
+           SET WS-GROUP-IS-PENDING TO FALSE.
+       2500-EXIT.
+           EXIT.
+
+       2600-UPDATE-TOP-TABLE.
+           SET WS-SLOT-FOUND TO FALSE.
+           MOVE ZERO TO WS-INSERT-IX.
+           PERFORM 2610-FIND-INSERT-SLOT THRU 2610-EXIT
+               VARYING DAY1-TOP-IX FROM 1 BY 1
+               UNTIL DAY1-TOP-IX > WS-TOP-N-ACTUAL
+                  OR WS-SLOT-FOUND.
+           IF WS-SLOT-FOUND
+               PERFORM 2620-SHIFT-DOWN THRU 2620-EXIT
+                   VARYING WS-SHIFT-IX FROM WS-TOP-N-ACTUAL BY -1
+                   UNTIL WS-SHIFT-IX <= WS-INSERT-IX
+               MOVE WS-CURR-ELF-ID TO TOP-ELF-ID (WS-INSERT-IX)
+               MOVE WS-CURR-ELF-DATE TO TOP-ELF-DATE (WS-INSERT-IX)
+               MOVE WS-SOMA-CALORIAS TO TOP-ELF-TOTAL (WS-INSERT-IX)
+           END-IF.
+       2600-EXIT.
+           EXIT.
+
+       2610-FIND-INSERT-SLOT.
+           IF WS-SOMA-CALORIAS > TOP-ELF-TOTAL (DAY1-TOP-IX)
+               SET WS-INSERT-IX TO DAY1-TOP-IX
+               SET WS-SLOT-FOUND TO TRUE
+           END-IF.
+       2610-EXIT.
+           EXIT.
+
+       2620-SHIFT-DOWN.
+           MOVE TOP-ELF-ID (WS-SHIFT-IX - 1)
+               TO TOP-ELF-ID (WS-SHIFT-IX).
+           MOVE TOP-ELF-DATE (WS-SHIFT-IX - 1)
+               TO TOP-ELF-DATE (WS-SHIFT-IX).
+           MOVE TOP-ELF-TOTAL (WS-SHIFT-IX - 1)
+               TO TOP-ELF-TOTAL (WS-SHIFT-IX).
+       2620-EXIT.
+           EXIT.
+
+       8000-FINALIZE.
+           CLOSE DAY1-INVENTORY-FILE.
+           CLOSE DAY1-OUTLIER-FILE.
+           CLOSE DAY1-EXCEPTION-FILE.
+           DISPLAY TOP-ELF-TOTAL (1).
+       8000-EXIT.
+           EXIT.
 
